@@ -2,12 +2,128 @@
       *
        PROGRAM-ID.    TOPACCTS.
        AUTHOR.        STUDENT.
+      *
+      *    DATE-WRITTEN.  UNKNOWN.
+      *    DATE-COMPILED. UNKNOWN.
+      *
+      *    MODIFICATION HISTORY:
+      *    -----------------------------------------------------------
+      *    ADDED A COMPANION LOW-BALANCE / DELINQUENT-ACCOUNT REPORT
+      *    SO RISK/COLLECTIONS CAN SEE THE BOTTOM OF THE BOOK, NOT
+      *    JUST THE TOP HOLDERS.  LOW-FILE CARRIES A SIGNED BALANCE
+      *    PICTURE SO NEGATIVE BALANCES PRINT CORRECTLY.
+      *    MOVED THE TOP-HOLDER THRESHOLD, THE REPORT TITLE, AND THE
+      *    "PREPARED FOR" NAME OUT OF HARDCODED LITERALS AND INTO A
+      *    PARAMETER FILE (PARM-FILE) READ ONCE AT STARTUP, SO FINANCE
+      *    CAN RERUN THE REPORT FOR A NEW CUTOFF WITHOUT A RECOMPILE.
+      *    ADDED CHECKPOINT/RESTART TO THE FIRST CUST-RECS PASS.  THE
+      *    PASS SAVES ITS RECORD COUNT AND RUNNING TOTALS TO CKPT-FILE
+      *    EVERY TA-CKPT-INTERVAL RECORDS, AND A RESTARTED RUN SKIPS
+      *    FORWARD PAST THE RECORDS ALREADY COUNTED INSTEAD OF
+      *    RE-READING THE FILE FROM THE TOP.  THE CHECKPOINT IS
+      *    CLEARED ON A CLEAN FINISH.
+      *    REPLACED THE FLAT "BALANCE > THRESHOLD" TEST FOR TOPFILE
+      *    WITH A TRUE TOP-N RANKED LIST.  A SORTED IN-MEMORY TABLE OF
+      *    THE TA-TOP-N LARGEST BALANCES IS BUILT DURING THE FIRST
+      *    CUST-RECS PASS AND WRITTEN TO TOPFILE WITH A RANK NUMBER,
+      *    SO THE REPORT ALWAYS HOLDS A FIXED NUMBER OF ROWS NO MATTER
+      *    HOW MANY ACCOUNTS CLEAR THE OLD THRESHOLD.  NOTE: BECAUSE
+      *    THE TABLE LIVES IN WORKING-STORAGE, A CHECKPOINT-RESTARTED
+      *    RUN RANKS ONLY THE RECORDS READ AFTER THE RESUME POINT -
+      *    THE THRESHOLD/LOW-BALANCE COUNTS STILL RESUME CORRECTLY,
+      *    BUT THE TOP-N TABLE DOES NOT CARRY OVER ACROSS A RESTART.
+      *    ADDED A DISTRIBUTION LIST (DIST-FILE) SO ONE RUN CAN SERVE
+      *    SEVERAL BRANCH MANAGERS.  EACH ENTRY IS A RECIPIENT NAME
+      *    PLUS A CUST-FIRST-NUM RANGE; TOPFILE NOW HOLDS ONE HEADING
+      *    BLOCK AND ONE TOP-N SLICE PER RECIPIENT, RANKED WITHIN THAT
+      *    RECIPIENT'S OWN RANGE.  WHEN DISTFILE IS ABSENT OR EMPTY,
+      *    A SINGLE DEFAULT RECIPIENT (TA-PREPARED-FOR, FULL RANGE) IS
+      *    SYNTHESIZED SO THE ORIGINAL ONE-RECIPIENT BEHAVIOR STILL
+      *    FALLS OUT OF THE SAME CODE PATH.
+      *    ADDED A BALANCE-DISTRIBUTION SUMMARY REPORT (SUM-FILE) SO
+      *    MANAGEMENT SEES THE WHOLE BOOK, NOT JUST THE TOP-HOLDER
+      *    COUNT.  TOTAL BALANCE, AVERAGE BALANCE, AND BALANCE-BAND
+      *    COUNTS ARE ACCUMULATED DURING THE SAME FIRST CUST-RECS PASS
+      *    THAT ALREADY COMPUTES CUST-LARGE, AND ARE NOW CARRIED IN
+      *    THE CHECKPOINT TOO SO A RESTART RESUMES THEM CORRECTLY.
+      *    ADDED A RECONCILIATION CHECK TO THE FIRST CUST-RECS PASS:
+      *    ANY RECORD WHERE CUST-FIRST-NUM IS GREATER THAN
+      *    CUST-LAST-NUM IS WRITTEN TO A NEW EXCEPTION FILE (EXC-FILE)
+      *    AND EXCLUDED FROM THE THRESHOLD/BAND/TOP-N LOGIC, SO A
+      *    CORRUPT OR MIS-KEYED RECORD CANNOT SILENTLY FLOW INTO THE
+      *    TOP-ACCOUNTS OR SUMMARY REPORTS.
+      *    ADDED A PER-RUN AUDIT TRAIL (AUD-FILE).  EACH RUN APPENDS
+      *    ONE ROW - RUN DATE/TIME, TOTAL RECORDS READ, THE CUST-LARGE
+      *    COUNT, AND THE THRESHOLD USED - SO THERE IS A PERSISTENT
+      *    HISTORY OF EVERY TOPACCTS RUN.  CURRENT-DATE-DATA GAINED A
+      *    CURRENT-TIME GROUP TO SUPPLY THE TIME PORTION.  REPLACED
+      *    THE BARE DISPLAY TOP-REC WITH THIS AUDIT RECORD.
+      *    CAPPED TA-TOP-N AT 100 (DIST-T-TOP'S TABLE SIZE) RIGHT AFTER
+      *    IT IS READ FROM THE PARAMETER FILE, SO A PARMFILE ASKING
+      *    FOR MORE THAN THE TABLE HOLDS CANNOT WALK PAST THE END OF
+      *    DIST-T-TOP.  GAVE PARM-FILE A FILE STATUS AND A CHECK
+      *    BEFORE THE OPEN, TO MATCH HOW EVERY OTHER CONTROL FILE IN
+      *    THIS PROGRAM REPORTS A MISSING FILE INSTEAD OF ABENDING.
+      *    THE SECOND CUST-RECS PASS NOW SKIPS THE SAME MIS-KEYED
+      *    RECORDS THE FIRST PASS ROUTES TO EXC-FILE, SO LOW-FILE'S
+      *    PRINTED RECORD COUNT (CUST-SMALL) ALWAYS MATCHES ITS ROWS.
+      *    THE AVERAGE-BALANCE COMPUTATION NOW DIVIDES BY THE COUNT OF
+      *    RECORDS THAT ACTUALLY WENT INTO TA-TOTAL-BAL (RECORDS READ
+      *    LESS EXCEPTIONS), NOT EVERY RECORD READ.
+      *    A CHECKPOINT-RESTARTED RUN NOW REOPENS EXC-FILE WITH EXTEND
+      *    INSTEAD OF OUTPUT SO IT DOES NOT ERASE EXCEPTIONS A PRIOR,
+      *    INTERRUPTED RUN ALREADY WROTE, AND TA-EXC-COUNT IS CARRIED
+      *    IN THE CHECKPOINT RECORD LIKE THE OTHER RUNNING TOTALS SO
+      *    IT RESUMES CORRECTLY TOO.  A RESUMED RUN ALSO MARKS ITSELF
+      *    ON THE TOPFILE HEADING AND IN THE AUDIT RECORD, SINCE ITS
+      *    TOP-N RANKING ONLY REFLECTS RECORDS READ AFTER THE RESUME
+      *    POINT.
+      *    CUST-BALANCE IS BACK TO ITS ORIGINAL UNSIGNED PICTURE - IT
+      *    IS PART OF THE CUSTRECS LAYOUT THIS PROGRAM READS BUT DOES
+      *    NOT OWN, AND NOTHING EVER MOVES A VALUE INTO IT, SO THERE
+      *    WAS NO REASON TO WIDEN IT.  THE BALANCE-BAND EVALUATE NOW
+      *    BOUNDS BANDS 2-4 BY TA-HIGH-THRESHOLD TOO, SO AN ACCOUNT
+      *    ALREADY COUNTED INTO CUST-LARGE CANNOT ALSO LAND IN A BAND
+      *    WHEN THE PARAMETER FILE SETS THE THRESHOLD BELOW ITS OLD
+      *    HARDCODED BREAKPOINTS.  TA-TOP-N IS NOW FLOORED AT 1 AS
+      *    WELL AS CAPPED AT 100, SO A ZERO OR BLANK PARM-TOP-N CANNOT
+      *    DRIVE THE TOP-N TABLE SUBSCRIPT BELOW ITS 1-BASED FLOOR.
+      *    BOTH CUST-RECS SCAN LOOPS NOW GUARD THEIR BODY WITH IF
+      *    CUST-RECS-EOF NOT = "Y" SO THE RECORD AREA LEFT OVER FROM
+      *    THE LAST SUCCESSFUL READ IS NOT REPROCESSED ONE EXTRA TIME
+      *    WHEN AT END FIRES - THIS WAS DOUBLE-COUNTING THE LAST
+      *    CUST-RECS RECORD INTO EVERY RUNNING TOTAL AND COULD RANK IT
+      *    TWICE IN A RECIPIENT'S TOP-N TABLE.  THE CHECKPOINT RESTORE
+      *    NOW ALSO CHECKS THAT THE READ AGAINST CKPT-FILE ACTUALLY
+      *    RETURNED A RECORD (CKPT-READ-OK) BEFORE TRUSTING ITS
+      *    CONTENTS, SO A CHECKPOINT FILE THAT EXISTS BUT IS STILL
+      *    EMPTY (A PRIOR RUN CRASHED BETWEEN OPEN OUTPUT AND THE
+      *    FIRST WRITE) FALLS BACK TO A CLEAN START INSTEAD OF SEEDING
+      *    THE RESUMED RUN FROM AN UNINITIALIZED RECORD AREA.  THE
+      *    PER-RECIPIENT "# OF RECORDS" LINE ON TOPFILE NOW USES ITS
+      *    OWN EDITED FIELD (DIST-T-COUNT-Z) RATHER THAN BORROWING
+      *    CUST-LARGE-Z.  A DISTFILE ENTRY PAST THE TENTH RECIPIENT IS
+      *    NOW REPORTED WITH A DISPLAY INSTEAD OF BEING DROPPED
+      *    SILENTLY.
+      *    -----------------------------------------------------------
        ENVIRONMENT DIVISION.
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUST-RECS ASSIGN TO CUSTRECS.
            SELECT TOP-FILE ASSIGN TO TOPFILE.
+           SELECT LOW-FILE ASSIGN TO LOWFILE.
+           SELECT PARM-FILE ASSIGN TO PARMFILE
+              FILE STATUS IS PARM-STATUS.
+           SELECT SUM-FILE ASSIGN TO SUMFILE.
+           SELECT DIST-FILE ASSIGN TO DISTFILE
+              FILE STATUS IS DIST-STATUS.
+           SELECT CKPT-FILE ASSIGN TO CKPTFILE
+              FILE STATUS IS CKPT-STATUS.
+           SELECT EXC-FILE ASSIGN TO EXCFILE
+              FILE STATUS IS EXC-STATUS.
+           SELECT AUD-FILE ASSIGN TO AUDFILE
+              FILE STATUS IS AUD-STATUS.
        DATA DIVISION.
       *
        FILE SECTION.
@@ -25,70 +141,529 @@
        01 TOP-HEAD.
            05 PRT-HEADING             PIC X(80) VALUE SPACES.
        01 TOP-REC.
+           05 PRT-RANK                PIC ZZ9B VALUE SPACES.
            05 PRT-NAME                PIC X(28) VALUE SPACES.
            05 PRT-BALANCE             PIC Z,ZZZ,ZZ9.99 VALUE SPACES.
-           05 FILLER                  PIC X(40) VALUE SPACES.
+           05 FILLER                  PIC X(36) VALUE SPACES.
+       FD LOW-FILE RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01 LOW-HEAD.
+           05 PRT-L-HEADING           PIC X(80) VALUE SPACES.
+       01 LOW-REC.
+           05 PRT-L-NAME              PIC X(28) VALUE SPACES.
+           05 PRT-L-BALANCE           PIC -Z,ZZZ,ZZ9.99 VALUE SPACES.
+           05 FILLER                  PIC X(39) VALUE SPACES.
+       FD PARM-FILE RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01 PARM-REC.
+           05 PARM-HIGH-THRESHOLD      PIC 9(9)V99.
+           05 PARM-LOW-THRESHOLD       PIC S9(9)V99
+                                          SIGN IS LEADING SEPARATE.
+           05 PARM-REPORT-TITLE        PIC X(37).
+           05 PARM-TOP-N                PIC 999.
+           05 PARM-PREPARED-FOR        PIC X(17).
+       FD SUM-FILE RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01 SUM-REC.
+           05 PRT-S-HEADING            PIC X(80) VALUE SPACES.
+       FD DIST-FILE RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01 DIST-REC.
+           05 DIST-IN-NAME             PIC X(20).
+           05 DIST-IN-LOW              PIC 9(8).
+           05 DIST-IN-HIGH             PIC 9(8).
+           05 FILLER                   PIC X(44).
+       FD CKPT-FILE RECORD CONTAINS 89 CHARACTERS RECORDING MODE F.
+       01 CKPT-REC.
+           05 CKPT-RECS-READ           PIC 9(9).
+           05 CKPT-LARGE-SAVED         PIC 999.
+           05 CKPT-SMALL-SAVED         PIC 999.
+           05 CKPT-TOTAL-BAL           PIC S9(13)V99
+                                          SIGN IS LEADING SEPARATE.
+           05 CKPT-BAND-1              PIC 9(9).
+           05 CKPT-BAND-2              PIC 9(9).
+           05 CKPT-BAND-3              PIC 9(9).
+           05 CKPT-BAND-4              PIC 9(9).
+           05 CKPT-BAND-5              PIC 9(9).
+           05 CKPT-EXC-SAVED           PIC 9(9).
+           05 FILLER                   PIC X(04).
+       FD EXC-FILE RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01 EXC-REC.
+           05 EXC-FIRST-NAME           PIC X(11).
+           05 EXC-LAST-NAME            PIC X(22).
+           05 EXC-FIRST-NUM            PIC 9(8).
+           05 FILLER                   PIC X(3).
+           05 EXC-LAST-NUM             PIC 9(8).
+           05 FILLER                   PIC X(9).
+           05 EXC-BALANCE              PIC -Z,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X(6).
+       FD AUD-FILE RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01 AUD-REC.
+           05 AUD-RUN-DATE              PIC 9(8).
+           05 AUD-RUN-TIME              PIC 9(6).
+           05 AUD-RECS-READ             PIC 9(9).
+           05 AUD-LARGE-COUNT           PIC 999.
+           05 AUD-THRESHOLD             PIC S9(9)V99
+                                           SIGN IS LEADING SEPARATE.
+           05 AUD-RESUMED-FLAG          PIC X(01).
+           05 FILLER                    PIC X(41).
        WORKING-STORAGE SECTION.
+       01 CKPT-STATUS                 PIC X(02).
+       01 TA-CKPT-INTERVAL            PIC 9(5) VALUE 1000.
+       01 TA-RECS-READ                PIC 9(9).
+       01 TA-SKIP-COUNT                PIC 9(9).
+       01 TA-EXC-COUNT                 PIC 9(9) VALUE 0.
+       01 AUD-STATUS                   PIC X(02).
+       01 PARM-STATUS                  PIC X(02).
+       01 EXC-STATUS                   PIC X(02).
+       01 TA-RESUMED-FLAG              PIC X VALUE "N".
+       01 TA-VALID-RECS                PIC 9(9).
+       01 CKPT-READ-OK                 PIC X VALUE "N".
        01 CUST-RECS-EOF               PIC X.
        01 CUST-LARGE                  PIC 999.
        01 CUST-LARGE-Z                PIC ZZ9.
+       01 DIST-T-COUNT-Z              PIC ZZ9.
+       01 CUST-SMALL                  PIC 999.
+       01 CUST-SMALL-Z                PIC ZZ9.
+       01 TA-LOW-CUTOFF               PIC S9(9)V99.
+       01 TA-HIGH-THRESHOLD            PIC S9(9)V99.
+       01 TA-REPORT-TITLE              PIC X(37).
+       01 TA-TOP-N                     PIC 999.
+       01 TA-PREPARED-FOR              PIC X(17).
+       01 TA-BAL-WORK                 PIC S9(9)V99.
+       01 TA-IDX                       PIC 999.
+       01 TA-INSERT-FLAG               PIC X.
+       01 TA-CUR-NAME                  PIC X(28).
+       01 TA-SWAP-BAL                  PIC S9(9)V99.
+       01 TA-SWAP-NAME                 PIC X(28).
+       01 TA-TOTAL-BAL                PIC S9(13)V99 VALUE 0.
+       01 TA-AVG-BAL                   PIC S9(13)V99 VALUE 0.
+       01 TA-TOTAL-BAL-ED              PIC -ZZZ,ZZZ,ZZZ,ZZ9.99.
+       01 TA-AVG-BAL-ED                 PIC -ZZZ,ZZZ,ZZZ,ZZ9.99.
+       01 TA-BAND-1                    PIC 9(9) VALUE 0.
+       01 TA-BAND-2                    PIC 9(9) VALUE 0.
+       01 TA-BAND-3                    PIC 9(9) VALUE 0.
+       01 TA-BAND-4                    PIC 9(9) VALUE 0.
+       01 TA-BAND-5                    PIC 9(9) VALUE 0.
+       01 TA-BAND-Z                    PIC Z(8)9.
+       01 DIST-STATUS                  PIC X(02).
+       01 DIST-EOF                     PIC X.
+       01 TA-DIST-COUNT                PIC 99 VALUE 0.
+       01 TA-RIDX                      PIC 99.
+       01 DIST-TABLE.
+           05 DIST-ENTRY OCCURS 10 TIMES.
+               10 DIST-T-NAME          PIC X(20).
+               10 DIST-T-LOW           PIC 9(8).
+               10 DIST-T-HIGH          PIC 9(8).
+               10 DIST-T-COUNT         PIC 999 VALUE 0.
+               10 DIST-T-TOP OCCURS 100 TIMES.
+                   15 DIST-T-BAL       PIC S9(9)V99.
+                   15 DIST-T-BNAME     PIC X(28).
        01 CURRENT-DATE-DATA.
            05  CURRENT-DATE.
               10  CURRENT-YEAR       PIC 9999.
               10  CURRENT-MONTH      PIC 99.
               10  CURRENT-DAY        PIC 99.
+           05  CURRENT-TIME.
+              10  CURRENT-HOUR       PIC 99.
+              10  CURRENT-MINUTE     PIC 99.
+              10  CURRENT-SECOND     PIC 99.
+           05  FILLER                PIC X(07).
        PROCEDURE DIVISION.
       *
-           OPEN INPUT CUST-RECS
+           OPEN INPUT PARM-FILE
+           IF PARM-STATUS NOT = "00" THEN
+              DISPLAY "TOPACCTS: PARMFILE NOT FOUND - RUN ABORTED"
+              STOP RUN
+           END-IF
+           READ PARM-FILE
+              AT END
+                 DISPLAY "TOPACCTS: PARMFILE IS EMPTY - RUN ABORTED"
+                 STOP RUN
+           END-READ
+           MOVE PARM-HIGH-THRESHOLD TO TA-HIGH-THRESHOLD
+           MOVE PARM-LOW-THRESHOLD TO TA-LOW-CUTOFF
+           MOVE PARM-REPORT-TITLE TO TA-REPORT-TITLE
+           MOVE PARM-TOP-N TO TA-TOP-N
+           IF TA-TOP-N > 100 THEN
+              MOVE 100 TO TA-TOP-N
+           END-IF
+           IF TA-TOP-N < 1 THEN
+              MOVE 1 TO TA-TOP-N
+           END-IF
+           MOVE PARM-PREPARED-FOR TO TA-PREPARED-FOR
+           CLOSE PARM-FILE
+           OPEN INPUT DIST-FILE
+           IF DIST-STATUS = "00" THEN
+              MOVE "N" TO DIST-EOF
+              PERFORM UNTIL DIST-EOF = "Y"
+                 READ DIST-FILE
+                    AT END MOVE "Y" TO DIST-EOF
+                 END-READ
+                 IF DIST-EOF NOT = "Y" THEN
+                    IF TA-DIST-COUNT < 10 THEN
+                       ADD 1 TO TA-DIST-COUNT
+                       MOVE DIST-IN-NAME TO
+                          DIST-T-NAME(TA-DIST-COUNT)
+                       MOVE DIST-IN-LOW TO
+                          DIST-T-LOW(TA-DIST-COUNT)
+                       MOVE DIST-IN-HIGH TO
+                          DIST-T-HIGH(TA-DIST-COUNT)
+                    ELSE
+                       DISPLAY "TOPACCTS: DISTFILE ENTRY IGNORED - "
+                          "LIMIT OF 10 RECIPIENTS REACHED"
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE DIST-FILE
+           END-IF
+           IF TA-DIST-COUNT = 0 THEN
+              ADD 1 TO TA-DIST-COUNT
+              MOVE TA-PREPARED-FOR TO DIST-T-NAME(1)
+              MOVE 0 TO DIST-T-LOW(1)
+              MOVE 99999999 TO DIST-T-HIGH(1)
+           END-IF
            MOVE 0 TO CUST-LARGE
+           MOVE 0 TO CUST-SMALL
+           MOVE 0 TO TA-SKIP-COUNT
+           MOVE 0 TO TA-TOTAL-BAL
+           MOVE 0 TO TA-BAND-1
+           MOVE 0 TO TA-BAND-2
+           MOVE 0 TO TA-BAND-3
+           MOVE 0 TO TA-BAND-4
+           MOVE 0 TO TA-BAND-5
+           MOVE 0 TO TA-EXC-COUNT
+           MOVE "N" TO CKPT-READ-OK
+           OPEN INPUT CKPT-FILE
+           IF CKPT-STATUS = "00" THEN
+              READ CKPT-FILE
+                 AT END CONTINUE
+                 NOT AT END MOVE "Y" TO CKPT-READ-OK
+              END-READ
+              IF CKPT-READ-OK = "Y" THEN
+                 MOVE CKPT-RECS-READ TO TA-SKIP-COUNT
+                 MOVE CKPT-LARGE-SAVED TO CUST-LARGE
+                 MOVE CKPT-SMALL-SAVED TO CUST-SMALL
+                 MOVE CKPT-TOTAL-BAL TO TA-TOTAL-BAL
+                 MOVE CKPT-BAND-1 TO TA-BAND-1
+                 MOVE CKPT-BAND-2 TO TA-BAND-2
+                 MOVE CKPT-BAND-3 TO TA-BAND-3
+                 MOVE CKPT-BAND-4 TO TA-BAND-4
+                 MOVE CKPT-BAND-5 TO TA-BAND-5
+                 MOVE CKPT-EXC-SAVED TO TA-EXC-COUNT
+              END-IF
+              CLOSE CKPT-FILE
+           END-IF
+           MOVE TA-SKIP-COUNT TO TA-RECS-READ
+           IF TA-SKIP-COUNT > 0 THEN
+              MOVE "Y" TO TA-RESUMED-FLAG
+           END-IF
+           OPEN INPUT CUST-RECS
+           IF TA-RESUMED-FLAG = "Y" THEN
+              OPEN EXTEND EXC-FILE
+              IF EXC-STATUS NOT = "00" THEN
+                 OPEN OUTPUT EXC-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT EXC-FILE
+           END-IF
            MOVE "N" TO CUST-RECS-EOF
+           PERFORM TA-SKIP-COUNT TIMES
+              READ CUST-RECS
+                 AT END MOVE "Y" TO CUST-RECS-EOF
+              END-READ
+           END-PERFORM
            PERFORM UNTIL CUST-RECS-EOF = "Y"
               READ CUST-RECS
                  AT END MOVE "Y" TO CUST-RECS-EOF
               END-READ
-              IF FUNCTION NUMVAL-C(CUST-BALANCE) > 8500000 THEN
-                 ADD 1 TO CUST-LARGE
+              IF CUST-RECS-EOF NOT = "Y" THEN
+              ADD 1 TO TA-RECS-READ
+              IF CUST-FIRST-NUM > CUST-LAST-NUM THEN
+                 MOVE CUST-FIRST-NAME TO EXC-FIRST-NAME
+                 MOVE CUST-LAST-NAME TO EXC-LAST-NAME
+                 MOVE CUST-FIRST-NUM TO EXC-FIRST-NUM
+                 MOVE CUST-LAST-NUM TO EXC-LAST-NUM
+                 MOVE CUST-BALANCE TO EXC-BALANCE
+                 WRITE EXC-REC
+                 ADD 1 TO TA-EXC-COUNT
+              ELSE
+                 MOVE FUNCTION NUMVAL-C(CUST-BALANCE) TO TA-BAL-WORK
+                 IF TA-BAL-WORK > TA-HIGH-THRESHOLD THEN
+                    ADD 1 TO CUST-LARGE
+                 END-IF
+                 IF TA-LOW-CUTOFF >= TA-BAL-WORK THEN
+                    ADD 1 TO CUST-SMALL
+                 END-IF
+                 ADD TA-BAL-WORK TO TA-TOTAL-BAL
+                 EVALUATE TRUE
+                    WHEN TA-BAL-WORK < 0
+                       ADD 1 TO TA-BAND-1
+                    WHEN TA-BAL-WORK < 10000 AND
+                         TA-BAL-WORK <= TA-HIGH-THRESHOLD
+                       ADD 1 TO TA-BAND-2
+                    WHEN TA-BAL-WORK < 100000 AND
+                         TA-BAL-WORK <= TA-HIGH-THRESHOLD
+                       ADD 1 TO TA-BAND-3
+                    WHEN TA-BAL-WORK < 1000000 AND
+                         TA-BAL-WORK <= TA-HIGH-THRESHOLD
+                       ADD 1 TO TA-BAND-4
+                    WHEN TA-BAL-WORK <= TA-HIGH-THRESHOLD
+                       ADD 1 TO TA-BAND-5
+                    WHEN OTHER
+                       CONTINUE
+                 END-EVALUATE
+                 MOVE SPACES TO TA-CUR-NAME
+                 STRING CUST-FIRST-NAME DELIMITED BY SPACE
+                    " "
+                    CUST-LAST-NAME DELIMITED BY SIZE
+                    INTO TA-CUR-NAME
+                 END-STRING
+                 PERFORM VARYING TA-RIDX FROM 1 BY 1
+                    UNTIL TA-RIDX > TA-DIST-COUNT
+                    IF CUST-FIRST-NUM >= DIST-T-LOW(TA-RIDX) AND
+                       CUST-FIRST-NUM <= DIST-T-HIGH(TA-RIDX)
+                       THEN
+                       MOVE "N" TO TA-INSERT-FLAG
+                       IF DIST-T-COUNT(TA-RIDX) < TA-TOP-N THEN
+                          ADD 1 TO DIST-T-COUNT(TA-RIDX)
+                          MOVE "Y" TO TA-INSERT-FLAG
+                       ELSE
+                          IF TA-BAL-WORK > DIST-T-BAL(TA-RIDX,
+                             DIST-T-COUNT(TA-RIDX)) THEN
+                             MOVE "Y" TO TA-INSERT-FLAG
+                          END-IF
+                       END-IF
+                       IF TA-INSERT-FLAG = "Y" THEN
+                          MOVE TA-BAL-WORK TO DIST-T-BAL(TA-RIDX,
+                             DIST-T-COUNT(TA-RIDX))
+                          MOVE TA-CUR-NAME TO DIST-T-BNAME(TA-RIDX,
+                             DIST-T-COUNT(TA-RIDX))
+                          MOVE DIST-T-COUNT(TA-RIDX) TO TA-IDX
+                          PERFORM UNTIL TA-IDX <= 1
+                             IF DIST-T-BAL(TA-RIDX, TA-IDX) <=
+                                DIST-T-BAL(TA-RIDX, TA-IDX - 1)
+                                THEN
+                                EXIT PERFORM
+                             END-IF
+                             MOVE DIST-T-BAL(TA-RIDX, TA-IDX) TO
+                                TA-SWAP-BAL
+                             MOVE DIST-T-BNAME(TA-RIDX, TA-IDX) TO
+                                TA-SWAP-NAME
+                             MOVE DIST-T-BAL(TA-RIDX, TA-IDX - 1) TO
+                                DIST-T-BAL(TA-RIDX, TA-IDX)
+                             MOVE DIST-T-BNAME(TA-RIDX, TA-IDX - 1)
+                                TO DIST-T-BNAME(TA-RIDX, TA-IDX)
+                             MOVE TA-SWAP-BAL TO
+                                DIST-T-BAL(TA-RIDX, TA-IDX - 1)
+                             MOVE TA-SWAP-NAME TO
+                                DIST-T-BNAME(TA-RIDX, TA-IDX - 1)
+                             SUBTRACT 1 FROM TA-IDX
+                          END-PERFORM
+                       END-IF
+                    END-IF
+                 END-PERFORM
+              END-IF
+              IF FUNCTION MOD(TA-RECS-READ, TA-CKPT-INTERVAL) = 0
+                 THEN
+                 OPEN OUTPUT CKPT-FILE
+                 MOVE TA-RECS-READ TO CKPT-RECS-READ
+                 MOVE CUST-LARGE TO CKPT-LARGE-SAVED
+                 MOVE CUST-SMALL TO CKPT-SMALL-SAVED
+                 MOVE TA-TOTAL-BAL TO CKPT-TOTAL-BAL
+                 MOVE TA-BAND-1 TO CKPT-BAND-1
+                 MOVE TA-BAND-2 TO CKPT-BAND-2
+                 MOVE TA-BAND-3 TO CKPT-BAND-3
+                 MOVE TA-BAND-4 TO CKPT-BAND-4
+                 MOVE TA-BAND-5 TO CKPT-BAND-5
+                 MOVE TA-EXC-COUNT TO CKPT-EXC-SAVED
+                 WRITE CKPT-REC
+                 CLOSE CKPT-FILE
+              END-IF
               END-IF
            END-PERFORM
            CLOSE CUST-RECS
+           CLOSE EXC-FILE
+           OPEN OUTPUT CKPT-FILE
+           MOVE 0 TO CKPT-RECS-READ
+           MOVE 0 TO CKPT-LARGE-SAVED
+           MOVE 0 TO CKPT-SMALL-SAVED
+           MOVE 0 TO CKPT-TOTAL-BAL
+           MOVE 0 TO CKPT-BAND-1
+           MOVE 0 TO CKPT-BAND-2
+           MOVE 0 TO CKPT-BAND-3
+           MOVE 0 TO CKPT-BAND-4
+           MOVE 0 TO CKPT-BAND-5
+           MOVE 0 TO CKPT-EXC-SAVED
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE
            OPEN OUTPUT TOP-FILE
-           MOVE SPACES TO PRT-HEADING
-           MOVE "REPORT OF TOP ACCOUNT BALANCE HOLDERS" TO PRT-HEADING
-           WRITE TOP-HEAD
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-DATA
-           MOVE SPACES TO PRT-HEADING
-           STRING "PREPARED FOR PAT STANARD ON "
-              CURRENT-MONTH "." CURRENT-DAY "." CURRENT-YEAR
-              DELIMITED BY SIZE INTO PRT-HEADING
+           PERFORM VARYING TA-RIDX FROM 1 BY 1
+              UNTIL TA-RIDX > TA-DIST-COUNT
+              MOVE SPACES TO PRT-HEADING
+              MOVE TA-REPORT-TITLE TO PRT-HEADING
+              WRITE TOP-HEAD
+              MOVE SPACES TO PRT-HEADING
+              STRING "PREPARED FOR "
+                 FUNCTION TRIM(DIST-T-NAME(TA-RIDX))
+                 " ON " CURRENT-MONTH "." CURRENT-DAY "."
+                 CURRENT-YEAR
+                 DELIMITED BY SIZE INTO PRT-HEADING
+              END-STRING
+              WRITE TOP-HEAD
+              MOVE DIST-T-COUNT(TA-RIDX) TO DIST-T-COUNT-Z
+              MOVE SPACES TO PRT-HEADING
+              STRING "# OF RECORDS:", DIST-T-COUNT-Z
+                 DELIMITED BY SIZE INTO PRT-HEADING
+              END-STRING
+              WRITE TOP-HEAD
+              IF TA-RESUMED-FLAG = "Y" THEN
+                 MOVE SPACES TO PRT-HEADING
+                 MOVE "** RESUMED RUN - RANKING COVERS ONLY RECORDS"
+                    TO PRT-HEADING
+                 WRITE TOP-HEAD
+                 MOVE SPACES TO PRT-HEADING
+                 MOVE "   READ AFTER THE CHECKPOINT RESUME POINT **"
+                    TO PRT-HEADING
+                 WRITE TOP-HEAD
+              END-IF
+              MOVE ALL "=" TO PRT-HEADING
+              WRITE TOP-HEAD
+              PERFORM VARYING TA-IDX FROM 1 BY 1
+                 UNTIL TA-IDX > DIST-T-COUNT(TA-RIDX)
+                 MOVE TA-IDX TO PRT-RANK
+                 MOVE DIST-T-BNAME(TA-RIDX, TA-IDX) TO PRT-NAME
+                 MOVE DIST-T-BAL(TA-RIDX, TA-IDX) TO PRT-BALANCE
+                 WRITE TOP-REC
+              END-PERFORM
+           END-PERFORM
+           OPEN EXTEND AUD-FILE
+           IF AUD-STATUS NOT = "00" THEN
+              OPEN OUTPUT AUD-FILE
+           END-IF
+           MOVE CURRENT-DATE TO AUD-RUN-DATE
+           MOVE CURRENT-TIME TO AUD-RUN-TIME
+           MOVE TA-RECS-READ TO AUD-RECS-READ
+           MOVE CUST-LARGE TO AUD-LARGE-COUNT
+           MOVE TA-HIGH-THRESHOLD TO AUD-THRESHOLD
+           MOVE TA-RESUMED-FLAG TO AUD-RESUMED-FLAG
+           WRITE AUD-REC
+           CLOSE AUD-FILE
+           COMPUTE TA-VALID-RECS = TA-RECS-READ - TA-EXC-COUNT
+           IF TA-VALID-RECS > 0 THEN
+              COMPUTE TA-AVG-BAL ROUNDED =
+                 TA-TOTAL-BAL / TA-VALID-RECS
+           ELSE
+              MOVE 0 TO TA-AVG-BAL
+           END-IF
+           OPEN OUTPUT SUM-FILE
+           MOVE SPACES TO PRT-S-HEADING
+           MOVE "BALANCE DISTRIBUTION SUMMARY REPORT"
+              TO PRT-S-HEADING
+           WRITE SUM-REC
+           MOVE SPACES TO PRT-S-HEADING
+           STRING "PREPARED FOR " FUNCTION TRIM(TA-PREPARED-FOR)
+              " ON " CURRENT-MONTH "." CURRENT-DAY "." CURRENT-YEAR
+              DELIMITED BY SIZE INTO PRT-S-HEADING
+           END-STRING
+           WRITE SUM-REC
+           MOVE ALL "=" TO PRT-S-HEADING
+           WRITE SUM-REC
+           MOVE TA-TOTAL-BAL TO TA-TOTAL-BAL-ED
+           MOVE SPACES TO PRT-S-HEADING
+           STRING "TOTAL BALANCE:      " TA-TOTAL-BAL-ED
+              DELIMITED BY SIZE INTO PRT-S-HEADING
+           END-STRING
+           WRITE SUM-REC
+           MOVE TA-AVG-BAL TO TA-AVG-BAL-ED
+           MOVE SPACES TO PRT-S-HEADING
+           STRING "AVERAGE BALANCE:    " TA-AVG-BAL-ED
+              DELIMITED BY SIZE INTO PRT-S-HEADING
+           END-STRING
+           WRITE SUM-REC
+           MOVE ALL "=" TO PRT-S-HEADING
+           WRITE SUM-REC
+           MOVE TA-BAND-1 TO TA-BAND-Z
+           MOVE SPACES TO PRT-S-HEADING
+           STRING "UNDER $0:             " TA-BAND-Z
+              DELIMITED BY SIZE INTO PRT-S-HEADING
+           END-STRING
+           WRITE SUM-REC
+           MOVE TA-BAND-2 TO TA-BAND-Z
+           MOVE SPACES TO PRT-S-HEADING
+           STRING "$0 TO $9,999.99:      " TA-BAND-Z
+              DELIMITED BY SIZE INTO PRT-S-HEADING
+           END-STRING
+           WRITE SUM-REC
+           MOVE TA-BAND-3 TO TA-BAND-Z
+           MOVE SPACES TO PRT-S-HEADING
+           STRING "$10K TO $99,999.99:   " TA-BAND-Z
+              DELIMITED BY SIZE INTO PRT-S-HEADING
+           END-STRING
+           WRITE SUM-REC
+           MOVE TA-BAND-4 TO TA-BAND-Z
+           MOVE SPACES TO PRT-S-HEADING
+           STRING "$100K TO $999,999.99: " TA-BAND-Z
+              DELIMITED BY SIZE INTO PRT-S-HEADING
            END-STRING
-           WRITE TOP-HEAD
-           MOVE CUST-LARGE TO CUST-LARGE-Z
-           MOVE SPACES TO PRT-HEADING
-           STRING "# OF RECORDS:", CUST-LARGE-Z
-              DELIMITED BY SIZE INTO PRT-HEADING
+           WRITE SUM-REC
+           MOVE TA-BAND-5 TO TA-BAND-Z
+           MOVE SPACES TO PRT-S-HEADING
+           STRING "$1M UP TO THE CUTOFF: " TA-BAND-Z
+              DELIMITED BY SIZE INTO PRT-S-HEADING
            END-STRING
-           WRITE TOP-HEAD
-           MOVE ALL "=" TO PRT-HEADING
-           WRITE TOP-HEAD
+           WRITE SUM-REC
+           MOVE CUST-LARGE TO TA-BAND-Z
+           MOVE SPACES TO PRT-S-HEADING
+           STRING "OVER THE CUTOFF:      " TA-BAND-Z
+              DELIMITED BY SIZE INTO PRT-S-HEADING
+           END-STRING
+           WRITE SUM-REC
+           MOVE ALL "=" TO PRT-S-HEADING
+           WRITE SUM-REC
+           CLOSE SUM-FILE
+           OPEN OUTPUT LOW-FILE
+           MOVE SPACES TO PRT-L-HEADING
+           MOVE "REPORT OF LOW-BALANCE / DELINQUENT ACCOUNTS"
+              TO PRT-L-HEADING
+           WRITE LOW-HEAD
+           MOVE SPACES TO PRT-L-HEADING
+           STRING "PREPARED FOR " FUNCTION TRIM(TA-PREPARED-FOR)
+              " ON " CURRENT-MONTH "." CURRENT-DAY "." CURRENT-YEAR
+              DELIMITED BY SIZE INTO PRT-L-HEADING
+           END-STRING
+           WRITE LOW-HEAD
+           MOVE CUST-SMALL TO CUST-SMALL-Z
+           MOVE SPACES TO PRT-L-HEADING
+           STRING "# OF RECORDS:", CUST-SMALL-Z
+              DELIMITED BY SIZE INTO PRT-L-HEADING
+           END-STRING
+           WRITE LOW-HEAD
+           MOVE ALL "=" TO PRT-L-HEADING
+           WRITE LOW-HEAD
            OPEN INPUT CUST-RECS
            MOVE "N" TO CUST-RECS-EOF
            PERFORM UNTIL CUST-RECS-EOF = "Y"
               READ CUST-RECS
                  AT END MOVE "Y" TO CUST-RECS-EOF
               END-READ
-              IF FUNCTION NUMVAL-C(CUST-BALANCE) > 8500000 THEN
-                 MOVE SPACES TO PRT-HEADING
-                 STRING CUST-FIRST-NAME DELIMITED BY SPACE
-                    " "
-                    CUST-LAST-NAME DELIMITED BY SIZE
-                    INTO PRT-NAME
-                 END-STRING
-                 MOVE CUST-BALANCE TO PRT-BALANCE
-                 DISPLAY TOP-REC
-                 WRITE TOP-REC
+              IF CUST-RECS-EOF NOT = "Y" THEN
+                 IF CUST-FIRST-NUM > CUST-LAST-NUM THEN
+                    CONTINUE
+                 ELSE
+                    MOVE FUNCTION NUMVAL-C(CUST-BALANCE) TO TA-BAL-WORK
+                    IF TA-LOW-CUTOFF >= TA-BAL-WORK THEN
+                       MOVE SPACES TO PRT-L-NAME
+                       STRING CUST-FIRST-NAME DELIMITED BY SPACE
+                          " "
+                          CUST-LAST-NAME DELIMITED BY SIZE
+                          INTO PRT-L-NAME
+                       END-STRING
+                       MOVE TA-BAL-WORK TO PRT-L-BALANCE
+                       DISPLAY LOW-REC
+                       WRITE LOW-REC
+                    END-IF
+                 END-IF
               END-IF
            END-PERFORM
            CLOSE CUST-RECS
            CLOSE TOP-FILE
+           CLOSE LOW-FILE
            STOP RUN.
-
