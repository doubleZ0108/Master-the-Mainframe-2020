@@ -0,0 +1,293 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.    CUSTMAIN.
+       AUTHOR.        DATA PROCESSING DEPT.
+      *
+      *    DATE-WRITTEN.  08/08/2026.
+      *    DATE-COMPILED. 08/08/2026.
+      *
+      *    MODIFICATION HISTORY:
+      *    -----------------------------------------------------------
+      *    08/08/2026  INITIAL VERSION.  SEQUENTIAL OLD-MASTER /
+      *                TRANSACTION MATCH-MERGE AGAINST CUSTRECS, SO
+      *                ADD/CHANGE/DELETE TRANSACTIONS CAN BE APPLIED
+      *                TO THE CUSTOMER MASTER WITHOUT HAND-EDITING
+      *                THE FILE BETWEEN TOPACCTS RUNS.  BOTH CUSTRECS
+      *                AND TRANFILE MUST BE IN ASCENDING ORDER BY
+      *                CUST-LAST-NUM WITHIN CUST-FIRST-NUM.
+      *    08/08/2026  GAVE NEW-BALANCE A SIGNED EDITED PICTURE SO A
+      *                TRANSACTION THAT SETS A NEGATIVE BALANCE KEEPS
+      *                ITS SIGN IN THE NEW MASTER.  CUST-BALANCE ITSELF
+      *                IS LEFT UNSIGNED - IT IS PART OF THE CUSTRECS
+      *                LAYOUT THIS PROGRAM READS BUT DOES NOT OWN, AND
+      *                NOTHING EVER MOVES A VALUE INTO IT.
+      *                ADDED AN OUT-OF-SEQUENCE CHECK TO THE OLD-MASTER
+      *                AND TRANSACTION READS SO A MISSORTED EXTRACT
+      *                ABORTS THE RUN INSTEAD OF SILENTLY MISAPPLYING
+      *                TRANSACTIONS.  ADD-ONLY PROCESSING NOW TRACKS
+      *                THE LAST KEY IT ADDED SO A SECOND "A" FOR THE
+      *                SAME BRAND-NEW KEY IS REJECTED AS A DUPLICATE
+      *                INSTEAD OF BEING APPLIED TWICE.
+      *    08/08/2026  CORRECTED THE SORT-ORDER WORDING ABOVE - THE KEY
+      *                FORMULA HAS ALWAYS MADE CUST-FIRST-NUM THE MAJOR
+      *                KEY, NOT CUST-LAST-NUM.  ADD-ONLY DUPLICATE
+      *                DETECTION NOW USES A SEPARATE TA-HAS-ADDED
+      *                SWITCH INSTEAD OF RELYING ON TA-LAST-ADD-KEY'S
+      *                ZERO VALUE AS A SENTINEL, SO A LEGITIMATE FIRST
+      *                ADD FOR ACCOUNT KEY 0 IS NOT MISTAKEN FOR A
+      *                REPEAT.
+      *    -----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-RECS ASSIGN TO CUSTRECS.
+           SELECT TRAN-FILE ASSIGN TO TRANFILE.
+           SELECT NEW-MASTER ASSIGN TO NEWCUST.
+       DATA DIVISION.
+      *
+       FILE SECTION.
+       FD CUST-RECS RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01 CUST-REC.
+           05 CUST-FIRST-NAME          PIC X(11).
+           05 CUST-LAST-NAME           PIC X(22).
+           05 CUST-FIRST-NUM           PIC 9(8).
+           05 FILLER                   PIC X(3).
+           05 CUST-LAST-NUM            PIC 9(8).
+           05 FILLER                   PIC X(9).
+           05 CUST-BALANCE             PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X(7).
+       FD TRAN-FILE RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01 TRAN-REC.
+           05 TRAN-ACTION-CODE         PIC X(01).
+           05 TRAN-FIRST-NAME          PIC X(11).
+           05 TRAN-LAST-NAME           PIC X(22).
+           05 TRAN-FIRST-NUM           PIC 9(8).
+           05 FILLER                   PIC X(3).
+           05 TRAN-LAST-NUM            PIC 9(8).
+           05 FILLER                   PIC X(9).
+           05 TRAN-BALANCE             PIC S9(9)V99
+                                          SIGN IS LEADING SEPARATE.
+           05 FILLER                   PIC X(06).
+       FD NEW-MASTER RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01 NEW-REC.
+           05 NEW-FIRST-NAME           PIC X(11).
+           05 NEW-LAST-NAME            PIC X(22).
+           05 NEW-FIRST-NUM            PIC 9(8).
+           05 FILLER                   PIC X(3).
+           05 NEW-LAST-NUM             PIC 9(8).
+           05 FILLER                   PIC X(9).
+           05 NEW-BALANCE              PIC -Z,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X(6).
+       WORKING-STORAGE SECTION.
+       01 OLD-EOF                      PIC X VALUE "N".
+       01 TRAN-EOF                     PIC X VALUE "N".
+       01 TA-OLD-KEY                   PIC 9(16).
+       01 TA-TRAN-KEY                  PIC 9(16).
+       01 TA-OLD-PREV-KEY              PIC 9(16) VALUE 0.
+       01 TA-TRAN-PREV-KEY             PIC 9(16) VALUE 0.
+       01 TA-LAST-ADD-KEY              PIC 9(16) VALUE 0.
+       01 TA-HAS-ADDED                 PIC X VALUE "N".
+       01 TA-ADD-COUNT                 PIC 9(5) VALUE 0.
+       01 TA-CHANGE-COUNT              PIC 9(5) VALUE 0.
+       01 TA-DELETE-COUNT              PIC 9(5) VALUE 0.
+       01 TA-ERROR-COUNT               PIC 9(5) VALUE 0.
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS THRU 2000-EXIT
+              UNTIL OLD-EOF = "Y" AND TRAN-EOF = "Y"
+           PERFORM 3000-TERMINATE THRU 3000-EXIT
+           STOP RUN.
+      *
+      *    -----------------------------------------------------------
+      *    OPEN THE FILES AND PRIME BOTH THE OLD-MASTER AND THE
+      *    TRANSACTION STREAMS WITH THEIR FIRST RECORD.
+      *    -----------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT CUST-RECS
+           OPEN INPUT TRAN-FILE
+           OPEN OUTPUT NEW-MASTER
+           PERFORM 9100-READ-OLD THRU 9100-EXIT
+           PERFORM 9200-READ-TRAN THRU 9200-EXIT.
+       1000-EXIT.
+           EXIT.
+      *
+      *    -----------------------------------------------------------
+      *    ONE STEP OF THE MATCH-MERGE: COMPARE THE CURRENT OLD-MASTER
+      *    KEY AGAINST THE CURRENT TRANSACTION KEY AND ROUTE TO THE
+      *    PARAGRAPH THAT HANDLES THAT CASE.
+      *    -----------------------------------------------------------
+       2000-PROCESS.
+           EVALUATE TRUE
+              WHEN OLD-EOF = "Y"
+                 PERFORM 2500-HANDLE-ADD-ONLY THRU 2500-EXIT
+              WHEN TRAN-EOF = "Y"
+                 PERFORM 2600-WRITE-OLD-UNCHANGED THRU 2600-EXIT
+              WHEN TA-OLD-KEY < TA-TRAN-KEY
+                 PERFORM 2600-WRITE-OLD-UNCHANGED THRU 2600-EXIT
+              WHEN TA-OLD-KEY > TA-TRAN-KEY
+                 PERFORM 2500-HANDLE-ADD-ONLY THRU 2500-EXIT
+              WHEN OTHER
+                 PERFORM 2700-HANDLE-MATCH THRU 2700-EXIT
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+      *
+      *    -----------------------------------------------------------
+      *    NO OLD-MASTER RECORD AT THIS KEY - THE ONLY VALID ACTION
+      *    IS AN ADD.  ANYTHING ELSE REFERS TO AN ACCOUNT THAT DOES
+      *    NOT EXIST AND IS REJECTED.
+      *    -----------------------------------------------------------
+       2500-HANDLE-ADD-ONLY.
+           IF TRAN-ACTION-CODE = "A" THEN
+              IF TA-HAS-ADDED = "Y" AND TA-TRAN-KEY = TA-LAST-ADD-KEY
+                 THEN
+                 DISPLAY "CUSTMAIN: DUPLICATE ADD TRANSACTION FOR "
+                    "ACCOUNT " TRAN-FIRST-NUM "-" TRAN-LAST-NUM
+                    " REJECTED"
+                 ADD 1 TO TA-ERROR-COUNT
+              ELSE
+                 PERFORM 8000-BUILD-NEW-FROM-TRAN THRU 8000-EXIT
+                 WRITE NEW-REC
+                 ADD 1 TO TA-ADD-COUNT
+                 MOVE TA-TRAN-KEY TO TA-LAST-ADD-KEY
+                 MOVE "Y" TO TA-HAS-ADDED
+              END-IF
+           ELSE
+              DISPLAY "CUSTMAIN: " TRAN-ACTION-CODE
+                 " TRANSACTION FOR UNKNOWN ACCOUNT "
+                 TRAN-FIRST-NUM "-" TRAN-LAST-NUM " REJECTED"
+              ADD 1 TO TA-ERROR-COUNT
+           END-IF
+           PERFORM 9200-READ-TRAN THRU 9200-EXIT.
+       2500-EXIT.
+           EXIT.
+      *
+      *    -----------------------------------------------------------
+      *    NO TRANSACTION AT THIS KEY - COPY THE OLD-MASTER RECORD TO
+      *    THE NEW MASTER UNCHANGED.
+      *    -----------------------------------------------------------
+       2600-WRITE-OLD-UNCHANGED.
+           PERFORM 8100-BUILD-NEW-FROM-OLD THRU 8100-EXIT
+           WRITE NEW-REC
+           PERFORM 9100-READ-OLD THRU 9100-EXIT.
+       2600-EXIT.
+           EXIT.
+      *
+      *    -----------------------------------------------------------
+      *    THE OLD-MASTER AND TRANSACTION KEYS MATCH - APPLY A CHANGE
+      *    OR A DELETE.  A DUPLICATE ADD IS REJECTED.
+      *    -----------------------------------------------------------
+       2700-HANDLE-MATCH.
+           EVALUATE TRAN-ACTION-CODE
+              WHEN "C"
+                 PERFORM 8100-BUILD-NEW-FROM-OLD THRU 8100-EXIT
+                 MOVE TRAN-FIRST-NAME TO NEW-FIRST-NAME
+                 MOVE TRAN-LAST-NAME TO NEW-LAST-NAME
+                 MOVE TRAN-BALANCE TO NEW-BALANCE
+                 WRITE NEW-REC
+                 ADD 1 TO TA-CHANGE-COUNT
+              WHEN "D"
+                 ADD 1 TO TA-DELETE-COUNT
+              WHEN "A"
+                 DISPLAY "CUSTMAIN: ADD TRANSACTION FOR EXISTING "
+                    "ACCOUNT " TRAN-FIRST-NUM "-" TRAN-LAST-NUM
+                    " REJECTED"
+                 PERFORM 8100-BUILD-NEW-FROM-OLD THRU 8100-EXIT
+                 WRITE NEW-REC
+                 ADD 1 TO TA-ERROR-COUNT
+              WHEN OTHER
+                 DISPLAY "CUSTMAIN: UNKNOWN ACTION CODE "
+                    TRAN-ACTION-CODE " REJECTED"
+                 PERFORM 8100-BUILD-NEW-FROM-OLD THRU 8100-EXIT
+                 WRITE NEW-REC
+                 ADD 1 TO TA-ERROR-COUNT
+           END-EVALUATE
+           PERFORM 9100-READ-OLD THRU 9100-EXIT
+           PERFORM 9200-READ-TRAN THRU 9200-EXIT.
+       2700-EXIT.
+           EXIT.
+      *
+      *    -----------------------------------------------------------
+      *    BUILD A BRAND-NEW MASTER RECORD OUT OF AN ADD TRANSACTION.
+      *    -----------------------------------------------------------
+       8000-BUILD-NEW-FROM-TRAN.
+           MOVE SPACES TO NEW-REC
+           MOVE TRAN-FIRST-NAME TO NEW-FIRST-NAME
+           MOVE TRAN-LAST-NAME TO NEW-LAST-NAME
+           MOVE TRAN-FIRST-NUM TO NEW-FIRST-NUM
+           MOVE TRAN-LAST-NUM TO NEW-LAST-NUM
+           MOVE TRAN-BALANCE TO NEW-BALANCE.
+       8000-EXIT.
+           EXIT.
+      *
+      *    -----------------------------------------------------------
+      *    COPY THE CURRENT OLD-MASTER RECORD INTO THE NEW-MASTER
+      *    RECORD AREA FIELD BY FIELD (NAMES DIFFER, SO A PLAIN
+      *    MOVE CORRESPONDING WOULD NOT COPY ANYTHING).
+      *    -----------------------------------------------------------
+       8100-BUILD-NEW-FROM-OLD.
+           MOVE SPACES TO NEW-REC
+           MOVE CUST-FIRST-NAME TO NEW-FIRST-NAME
+           MOVE CUST-LAST-NAME TO NEW-LAST-NAME
+           MOVE CUST-FIRST-NUM TO NEW-FIRST-NUM
+           MOVE CUST-LAST-NUM TO NEW-LAST-NUM
+           MOVE CUST-BALANCE TO NEW-BALANCE.
+       8100-EXIT.
+           EXIT.
+      *
+      *    -----------------------------------------------------------
+      *    READ THE NEXT OLD-MASTER RECORD AND REFRESH ITS KEY.
+      *    -----------------------------------------------------------
+       9100-READ-OLD.
+           READ CUST-RECS
+              AT END MOVE "Y" TO OLD-EOF
+           END-READ
+           IF OLD-EOF NOT = "Y" THEN
+              COMPUTE TA-OLD-KEY =
+                 CUST-FIRST-NUM * 100000000 + CUST-LAST-NUM
+              IF TA-OLD-KEY < TA-OLD-PREV-KEY THEN
+                 DISPLAY "CUSTMAIN: CUSTRECS OUT OF SEQUENCE AT KEY "
+                    TA-OLD-KEY " - RUN ABORTED"
+                 STOP RUN
+              END-IF
+              MOVE TA-OLD-KEY TO TA-OLD-PREV-KEY
+           END-IF.
+       9100-EXIT.
+           EXIT.
+      *
+      *    -----------------------------------------------------------
+      *    READ THE NEXT TRANSACTION RECORD AND REFRESH ITS KEY.
+      *    -----------------------------------------------------------
+       9200-READ-TRAN.
+           READ TRAN-FILE
+              AT END MOVE "Y" TO TRAN-EOF
+           END-READ
+           IF TRAN-EOF NOT = "Y" THEN
+              COMPUTE TA-TRAN-KEY =
+                 TRAN-FIRST-NUM * 100000000 + TRAN-LAST-NUM
+              IF TA-TRAN-KEY < TA-TRAN-PREV-KEY THEN
+                 DISPLAY "CUSTMAIN: TRANFILE OUT OF SEQUENCE AT KEY "
+                    TA-TRAN-KEY " - RUN ABORTED"
+                 STOP RUN
+              END-IF
+              MOVE TA-TRAN-KEY TO TA-TRAN-PREV-KEY
+           END-IF.
+       9200-EXIT.
+           EXIT.
+      *
+      *    -----------------------------------------------------------
+      *    CLOSE THE FILES AND REPORT WHAT WAS APPLIED.
+      *    -----------------------------------------------------------
+       3000-TERMINATE.
+           CLOSE CUST-RECS
+           CLOSE TRAN-FILE
+           CLOSE NEW-MASTER
+           DISPLAY "CUSTMAIN: ADDS=" TA-ADD-COUNT
+              " CHANGES=" TA-CHANGE-COUNT
+              " DELETES=" TA-DELETE-COUNT
+              " ERRORS=" TA-ERROR-COUNT.
+       3000-EXIT.
+           EXIT.
